@@ -0,0 +1,173 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RECONCILE.
+000300 AUTHOR. KAGE.
+000400 INSTALLATION. WELLNESS-KIOSK.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY.
+000900*   2026-08-09  KAGE   NEW.  END-OF-RUN RECONCILIATION STEP
+001000*                      FOR THE NIGHTLY KIOSK JOB STREAM.
+001100*                      COUNTS CHECK-INS (CHKTRANS), BMI
+001200*                      RESULTS (BMIRPT) AND SUCCESSFUL
+001300*                      PROFILE LOOKUPS (LVYLOG) AND FLAGS
+001400*                      ANY MISMATCH BETWEEN THE THREE.
+001410*   2026-08-09  KAGE   CORRECTED CHK-TRANS-RECORD (41 TO 43)
+001420*                      AND BMI-REPORT-RECORD (33 TO 38) - BOTH
+001430*                      WERE SHORT OF THE REAL RECORD INANDOUT
+001440*                      AND BMICALCULATOR ACTUALLY WRITE, WHICH
+001450*                      WAS TRUNCATING BMIRPT'S LAST FIELD.
+001500*----------------------------------------------------------*
+001600
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT CHK-TRANS-FILE ASSIGN TO "CHKTRANS"
+002100         ORGANIZATION IS LINE SEQUENTIAL
+002200         FILE STATUS IS WS-CHK-STATUS.
+002300
+002400     SELECT BMI-REPORT-FILE ASSIGN TO "BMIRPT"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-BMI-STATUS.
+002700
+002800     SELECT LOVEYOU-LOG-FILE ASSIGN TO "LVYLOG"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-LOG-STATUS.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  CHK-TRANS-FILE.
+003500 01  CHK-TRANS-RECORD         PIC X(43).
+003600
+003700 FD  BMI-REPORT-FILE.
+003800 01  BMI-REPORT-RECORD        PIC X(38).
+003900
+004000 FD  LOVEYOU-LOG-FILE.
+004100 01  LOVEYOU-LOG-RECORD       PIC X(20).
+004200
+004300 WORKING-STORAGE SECTION.
+004400 01  WS-SWITCHES.
+004500     05 WS-CHK-STATUS         PIC X(02).
+004600         88 WS-CHK-OK         VALUE '00'.
+004700         88 WS-CHK-EOF        VALUE '10'.
+004800     05 WS-BMI-STATUS         PIC X(02).
+004900         88 WS-BMI-OK         VALUE '00'.
+005000         88 WS-BMI-EOF        VALUE '10'.
+005100     05 WS-LOG-STATUS         PIC X(02).
+005200         88 WS-LOG-OK         VALUE '00'.
+005300         88 WS-LOG-EOF        VALUE '10'.
+005400
+005500 01  WS-CHK-COUNT             PIC 9(05) COMP.
+005600 01  WS-BMI-COUNT             PIC 9(05) COMP.
+005700 01  WS-LOG-COUNT             PIC 9(05) COMP.
+005800
+005900 PROCEDURE DIVISION.
+006000 0000-MAINLINE.
+006100     PERFORM 2000-COUNT-CHKTRANS THRU 2000-EXIT.
+006200     PERFORM 3000-COUNT-BMIRPT   THRU 3000-EXIT.
+006300     PERFORM 4000-COUNT-LVYLOG   THRU 4000-EXIT.
+006400     PERFORM 9000-REPORT         THRU 9000-EXIT.
+006500     STOP RUN.
+006600
+006700*----------------------------------------------------------*
+006800* 2000-COUNT-CHKTRANS - COUNT TODAY'S CHECK-IN RECORDS.      *
+006900*----------------------------------------------------------*
+007000 2000-COUNT-CHKTRANS.
+007100     MOVE 0 TO WS-CHK-COUNT.
+007200     OPEN INPUT CHK-TRANS-FILE.
+007300     IF NOT WS-CHK-OK
+007400         DISPLAY "CHKTRANS OPEN FAILED, STATUS = " WS-CHK-STATUS
+007500         GO TO 2000-EXIT
+007600     END-IF.
+007700     PERFORM 2100-READ-CHKTRANS THRU 2100-EXIT.
+007800     PERFORM 2200-TALLY-CHKTRANS THRU 2200-EXIT
+007900         UNTIL WS-CHK-EOF.
+008000     CLOSE CHK-TRANS-FILE.
+008100 2000-EXIT.
+008200     EXIT.
+008300
+008400 2100-READ-CHKTRANS.
+008500     READ CHK-TRANS-FILE.
+008600 2100-EXIT.
+008700     EXIT.
+008800
+008900 2200-TALLY-CHKTRANS.
+009000     ADD 1 TO WS-CHK-COUNT.
+009100     PERFORM 2100-READ-CHKTRANS THRU 2100-EXIT.
+009200 2200-EXIT.
+009300     EXIT.
+009400
+009500*----------------------------------------------------------*
+009600* 3000-COUNT-BMIRPT - COUNT TODAY'S BMI BATCH RESULTS.       *
+009700*----------------------------------------------------------*
+009800 3000-COUNT-BMIRPT.
+009900     MOVE 0 TO WS-BMI-COUNT.
+010000     OPEN INPUT BMI-REPORT-FILE.
+010100     IF NOT WS-BMI-OK
+010200         DISPLAY "BMIRPT OPEN FAILED, STATUS = " WS-BMI-STATUS
+010300         GO TO 3000-EXIT
+010400     END-IF.
+010500     PERFORM 3100-READ-BMIRPT THRU 3100-EXIT.
+010600     PERFORM 3200-TALLY-BMIRPT THRU 3200-EXIT
+010700         UNTIL WS-BMI-EOF.
+010800     CLOSE BMI-REPORT-FILE.
+010900 3000-EXIT.
+011000     EXIT.
+011100
+011200 3100-READ-BMIRPT.
+011300     READ BMI-REPORT-FILE.
+011400 3100-EXIT.
+011500     EXIT.
+011600
+011700 3200-TALLY-BMIRPT.
+011800     ADD 1 TO WS-BMI-COUNT.
+011900     PERFORM 3100-READ-BMIRPT THRU 3100-EXIT.
+012000 3200-EXIT.
+012100     EXIT.
+012200
+012300*----------------------------------------------------------*
+012400* 4000-COUNT-LVYLOG - COUNT TODAY'S SUCCESSFUL PROFILE       *
+012500* LOOKUPS/REFRESHES LOGGED BY LOVEYOU.                       *
+012600*----------------------------------------------------------*
+012700 4000-COUNT-LVYLOG.
+012800     MOVE 0 TO WS-LOG-COUNT.
+012900     OPEN INPUT LOVEYOU-LOG-FILE.
+013000     IF NOT WS-LOG-OK
+013100         DISPLAY "LVYLOG OPEN FAILED, STATUS = " WS-LOG-STATUS
+013200         GO TO 4000-EXIT
+013300     END-IF.
+013400     PERFORM 4100-READ-LVYLOG THRU 4100-EXIT.
+013500     PERFORM 4200-TALLY-LVYLOG THRU 4200-EXIT
+013600         UNTIL WS-LOG-EOF.
+013700     CLOSE LOVEYOU-LOG-FILE.
+013800 4000-EXIT.
+013900     EXIT.
+014000
+014100 4100-READ-LVYLOG.
+014200     READ LOVEYOU-LOG-FILE.
+014300 4100-EXIT.
+014400     EXIT.
+014500
+014600 4200-TALLY-LVYLOG.
+014700     ADD 1 TO WS-LOG-COUNT.
+014800     PERFORM 4100-READ-LVYLOG THRU 4100-EXIT.
+014900 4200-EXIT.
+015000     EXIT.
+015100
+015200*----------------------------------------------------------*
+015300* 9000-REPORT - DISPLAY THE THREE COUNTS AND FLAG ANY        *
+015400* MISMATCH BETWEEN THEM.                                    *
+015500*----------------------------------------------------------*
+015600 9000-REPORT.
+015700     DISPLAY "RECONCILIATION REPORT".
+015800     DISPLAY "  CHECK-INS (CHKTRANS)......: " WS-CHK-COUNT.
+015900     DISPLAY "  BMI RESULTS (BMIRPT).......: " WS-BMI-COUNT.
+016000     DISPLAY "  PROFILE LOOKUPS (LVYLOG)...: " WS-LOG-COUNT.
+016100     IF WS-CHK-COUNT = WS-BMI-COUNT
+016150         AND WS-CHK-COUNT = WS-LOG-COUNT
+016200         DISPLAY "RECONCILIATION OK - ALL COUNTS MATCH"
+016300     ELSE
+016400         DISPLAY "RECONCILIATION MISMATCH - COUNTS DO NOT AGREE"
+016500     END-IF.
+016600 9000-EXIT.
+016700     EXIT.
