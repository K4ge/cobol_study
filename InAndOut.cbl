@@ -1,17 +1,179 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. InAndOut.
-       AUTHOR. kage
-       DATE-WRITTEN. 2023-06-24
-
-       ENVIRONMENT DIVISION. 
-
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 MYANSWER PIC X(3).
-       01 Age PIC 9(2).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Do you love me? " WITH NO ADVANCING .
-           ACCEPT MYANSWER.
-           DISPLAY "Your answer is " MYANSWER.
-           
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. INANDOUT.
+000300 AUTHOR. KAGE.
+000400 INSTALLATION. WELLNESS-KIOSK.
+000500 DATE-WRITTEN. 2023-06-24.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY.
+000900*   2023-06-24  KAGE   ORIGINAL ACCEPT/DISPLAY CHECK-IN.
+001000*   2026-08-09  KAGE   ADDED DAILY TRANSACTION LOG SO
+001100*                      CHECK-INS SURVIVE END OF SESSION.
+001110*   2026-08-09  KAGE   REJECT AND RE-PROMPT ON ANY ANSWER
+001120*                      NOT ON THE VALID ANSWER LIST.
+001130*   2026-08-09  KAGE   PROMPT FOR AGE AND RANGE-CHECK IT
+001140*                      (0-99) INSTEAD OF LEAVING IT UNUSED.
+001150*   2026-08-09  KAGE   PROMPT FOR THE MEMBER ID CHECKING IN
+001160*                      AND LOG IT (COPY MEMBER) SO A CHECK-IN
+001170*                      RECORD CAN BE TIED BACK TO A MEMBER.
+001180*                      AGE STAYS PIC 9(02) HERE ON PURPOSE -
+001190*                      IT IS A 0-99 KIOSK ENTRY, NARROWER THAN
+001195*                      THE SIGNED 3-DIGIT MEMBER-AGE CARRIED
+001198*                      ON THE MASTER FILE.
+001200*   2026-08-09  KAGE   MOVE SPACES TO CHK-TRANS-RECORD BEFORE
+001201*                      POPULATING IT AND CHECK FILE STATUS
+001202*                      AFTER THE WRITE - THE FILLER BYTES WERE
+001203*                      COMING THROUGH AS BINARY ZERO (INITIALIZE
+001204*                      LEAVES FILLER ALONE) AND GnuCOBOL'S LINE
+001205*                      SEQUENTIAL WRITER WAS REJECTING EVERY
+001206*                      RECORD (STATUS 71) WITHOUT A WORD TO THE
+001207*                      OPERATOR.
+001207*                      ALSO LET THE DAILY LOG BOOTSTRAP ITSELF
+001208*                      WITH OPEN OUTPUT ON A COLD START (NO
+001209*                      CHKTRANS YET), AND RIGHT-JUSTIFY/ZERO-
+001210*                      FILL THE AGE PROMPT SO A PLAIN "5" OR
+001211*                      "25" NO LONGER LOOKS NON-NUMERIC.
+001215*   2026-08-09  KAGE   GOBACK INSTEAD OF STOP RUN SO THE
+001216*                      KIOSK MENU DRIVER GETS CONTROL BACK
+001217*                      WHEN THIS RUNS AS A CALLED MODULE.
+001219*   2026-08-09  KAGE   THE PRIOR GOBACK FIX MISSED THE REAL-
+001220*                      I/O-FAILURE BRANCH IN 1000-INITIALIZE -
+001221*                      IT STILL STOP RAN, WHICH WOULD HAVE
+001222*                      KILLED THE WHOLE KIOSK SESSION ON A
+001223*                      GENUINE CHKTRANS OPEN ERROR INSTEAD OF
+001224*                      JUST RETURNING TO THE MENU.
+001225*----------------------------------------------------------*
+001300
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT CHK-TRANS-FILE ASSIGN TO "CHKTRANS"
+001800         ORGANIZATION IS LINE SEQUENTIAL
+001810         FILE STATUS IS WS-FILE-STATUS.
+001900
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200 FD  CHK-TRANS-FILE.
+002300 01  CHK-TRANS-RECORD.
+002350     05 CT-MEMBER-ID        PIC X(20).
+002360     05 FILLER              PIC X(01).
+002400     05 CT-ANSWER           PIC X(03).
+002410     05 FILLER              PIC X(01).
+002420     05 CT-AGE              PIC 9(02).
+002500     05 FILLER              PIC X(01).
+002600     05 CT-DATE             PIC X(08).
+002700     05 FILLER              PIC X(01).
+002800     05 CT-TIME             PIC X(06).
+002900
+003000 WORKING-STORAGE SECTION.
+003100 01  MYANSWER                PIC X(03).
+003110     88 VALID-ANSWER-CODE    VALUE 'YES' 'NO ' 'IDK'.
+003200 01  AGE                     PIC 9(02).
+003210 01  WS-AGE-INPUT             PIC X(03) JUSTIFIED RIGHT.
+003220 01  WS-AGE-NUM REDEFINES WS-AGE-INPUT
+003230                              PIC 9(03).
+003240     88 AGE-INPUT-IN-RANGE    VALUE 0 THRU 99.
+003300
+003400 01  WS-SWITCHES.
+003500     05 WS-FILE-STATUS       PIC X(02).
+003600         88 WS-FILE-OK       VALUE '00'.
+003610         88 WS-FILE-NOT-FOUND VALUE '35'.
+003700
+003800 01  WS-CURRENT-DATE-TIME.
+003900     05 WS-CURR-DATE         PIC X(08).
+004000     05 WS-CURR-TIME         PIC X(06).
+004100     05 FILLER               PIC X(08).
+004110
+004120 01  WS-MEMBER.
+004130     COPY MEMBER.
+004200
+004300 PROCEDURE DIVISION.
+004400 0000-MAINLINE.
+004500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004550     DISPLAY "Member ID: " WITH NO ADVANCING.
+004560     ACCEPT MEMBER-ID.
+004600     PERFORM 2000-GET-ANSWER THRU 2000-EXIT.
+004650     PERFORM 2100-GET-AGE THRU 2100-EXIT.
+004700     PERFORM 3000-LOG-TRANSACTION THRU 3000-EXIT.
+004800     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+004900     GOBACK.
+005000
+005100*----------------------------------------------------------*
+005200* 1000-INITIALIZE - OPEN THE DAILY TRANSACTION LOG FOR      *
+005300* APPEND SO TODAY'S CHECK-INS ACCUMULATE ACROSS RUNS.  A    *
+005350* COLD START WITH NO CHKTRANS YET IS NOT AN ERROR - CREATE  *
+005360* THE FILE INSTEAD OF REFUSING EVERY CHECK-IN.              *
+005400*----------------------------------------------------------*
+005500 1000-INITIALIZE.
+005600     OPEN EXTEND CHK-TRANS-FILE.
+005610     IF WS-FILE-NOT-FOUND
+005615         OPEN OUTPUT CHK-TRANS-FILE
+005616     END-IF.
+005620     IF NOT WS-FILE-OK
+005625         DISPLAY "CHKTRANS OPEN FAILED, STATUS = " WS-FILE-STATUS
+005630         GOBACK
+005640     END-IF.
+005700 1000-EXIT.
+005800     EXIT.
+005900
+006000*----------------------------------------------------------*
+006100* 2000-GET-ANSWER - PROMPT FOR THE CHECK-IN ANSWER AND      *
+006200* RE-PROMPT UNTIL IT MATCHES ONE OF THE VALID CODES         *
+006300* (YES, NO, IDK).                                           *
+006400*----------------------------------------------------------*
+006350 2000-GET-ANSWER.
+006500     DISPLAY "Do you love me? (YES/NO/IDK) " WITH NO ADVANCING.
+006600     ACCEPT MYANSWER.
+006610     IF NOT VALID-ANSWER-CODE
+006620         DISPLAY "INVALID ANSWER - ENTER YES, NO OR IDK"
+006630         GO TO 2000-GET-ANSWER
+006640     END-IF.
+006700     DISPLAY "Your answer is " MYANSWER.
+006800 2000-EXIT.
+006900     EXIT.
+007000
+006950*----------------------------------------------------------*
+006960* 2100-GET-AGE - PROMPT FOR AGE AND RE-PROMPT UNTIL A       *
+006970* NUMERIC VALUE IN THE 0-99 RANGE IS ENTERED, SO A BAD      *
+006980* KEYSTROKE CANNOT SILENTLY WRAP OR TRUNCATE INTO AGE.      *
+006990*----------------------------------------------------------*
+007000 2100-GET-AGE.
+007010     DISPLAY "Your age (0-99): " WITH NO ADVANCING.
+007020     ACCEPT WS-AGE-INPUT.
+007025     INSPECT WS-AGE-INPUT REPLACING LEADING SPACE BY ZERO.
+007030     IF NOT WS-AGE-INPUT NUMERIC OR NOT AGE-INPUT-IN-RANGE
+007040         DISPLAY "INVALID AGE - ENTER A NUMBER FROM 0 TO 99"
+007050         GO TO 2100-GET-AGE
+007060     END-IF.
+007070     MOVE WS-AGE-NUM TO AGE.
+007080     DISPLAY "Your age is " AGE.
+007090 2100-EXIT.
+007095     EXIT.
+007100*----------------------------------------------------------*
+007200* 3000-LOG-TRANSACTION - STAMP THE ANSWER WITH TODAY'S DATE *
+007300* AND TIME AND APPEND IT TO THE TRANSACTION FILE.           *
+007400*----------------------------------------------------------*
+007500 3000-LOG-TRANSACTION.
+007600     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+007700     ACCEPT WS-CURR-TIME FROM TIME.
+007710     MOVE SPACES TO CHK-TRANS-RECORD.
+007750     MOVE MEMBER-ID    TO CT-MEMBER-ID.
+007800     MOVE MYANSWER   TO CT-ANSWER.
+007810     MOVE AGE          TO CT-AGE.
+007900     MOVE WS-CURR-DATE TO CT-DATE.
+008000     MOVE WS-CURR-TIME TO CT-TIME.
+008100     WRITE CHK-TRANS-RECORD.
+008110     IF NOT WS-FILE-OK
+008120         DISPLAY "CHKTRANS WRITE FAILED, STATUS = "
+008130             WS-FILE-STATUS
+008140     END-IF.
+008200 3000-EXIT.
+008300     EXIT.
+008400
+008500*----------------------------------------------------------*
+008600* 9999-TERMINATE - CLOSE FILES AND RETURN CONTROL.          *
+008700*----------------------------------------------------------*
+008800 9999-TERMINATE.
+008900     CLOSE CHK-TRANS-FILE.
+009000 9999-EXIT.
+009100     EXIT.
