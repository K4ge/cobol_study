@@ -1,19 +1,451 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. BMICalculator.
-       AUTHOR. kage.
-       DATE-WRITTEN. 2023-06-24.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BMICalculator.
+000300 AUTHOR. KAGE.
+000400 INSTALLATION. WELLNESS-KIOSK.
+000500 DATE-WRITTEN. 2023-06-24.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY.
+000900*   2023-06-24  KAGE   ORIGINAL ONE-SHOT INTERACTIVE BMI.
+001000*   2026-08-09  KAGE   ADDED A BATCH ENTRY POINT THAT SCORES
+001100*                      A WHOLE ROSTER FILE INSTEAD OF JUST ONE
+001200*                      INTERACTIVE HEIGHT/WEIGHT PAIR.  MODE IS
+001300*                      SELECTED BY A "BATCH" RUN PARAMETER.
+001310*   2026-08-09  KAGE   ADDED UNDERWEIGHT/NORMAL/OVERWEIGHT/
+001320*                      OBESE CATEGORY LABEL NEXT TO THE RAW
+001330*                      BMI NUMBER, BOTH MODES.
+001340*   2026-08-09  KAGE   ADDED A METRIC/IMPERIAL UNIT CHOICE SO
+001350*                      INCHES/LBS INTAKE CONVERTS INTERNALLY
+001360*                      BEFORE THE BMI FORMULA RUNS, BOTH MODES.
+001370*   2026-08-09  KAGE   SWITCHED THE ROSTER RECORD TO THE SHARED
+001380*                      MEMBER COPYBOOK (COPY MEMBER) INSTEAD OF
+001390*                      ITS OWN BR- FIELDS.
+001395*   2026-08-09  KAGE   BATCH RUN NOW APPENDS EACH MEMBER'S BMI,
+001396*                      DATED, TO A PER-MEMBER HISTORY FILE
+001397*                      (BMIHIST) INSTEAD OF ONLY EVER HOLDING
+001398*                      THE LATEST BMI IN WORKING STORAGE, SO A
+001399*                      TREND CAN BE PULLED AT REVIEW TIME.
+001401*   2026-08-09  KAGE   BATCH RUN ALSO EMITS A CSV EXTRACT
+001402*                      (BMICSV) OF MEMBER ID/BMI/CATEGORY FOR
+001403*                      THE WELLNESS PORTAL'S IMPORT JOB.
+001405*   2026-08-09  KAGE   BATCH RUN NOW CHECKPOINTS THE LAST
+001406*                      MEMBER ID IT FINISHED (BMICKPT) SO AN
+001407*                      ABEND PARTWAY THROUGH THE ROSTER CAN BE
+001408*                      RESTARTED AFTER THE LAST COMPLETED
+001409*                      RECORD INSTEAD OF FROM RECORD ONE.
+001411*   2026-08-09  KAGE   MOVE SPACES TO BMI-REPORT-RECORD AND
+001412*                      BMI-HISTORY-RECORD BEFORE POPULATING
+001413*                      THEM AND CHECK FILE STATUS AFTER EACH
+001414*                      WRITE - THE FILLER BYTES WERE BINARY
+001415*                      ZERO (INITIALIZE LEAVES FILLER ALONE)
+001416*                      AND GnuCOBOL'S LINE SEQUENTIAL WRITER
+001417*                      WAS REJECTING EVERY RECORD (STATUS 71)
+001418*                      SILENTLY.  BMIRPT/BMICSV NOW OPEN
+001419*                      EXTEND (FALLING BACK TO OUTPUT ON A
+001420*                      COLD START) SO A RESTARTED RUN DOES
+001421*                      NOT ERASE THE ROWS ALREADY WRITTEN FOR
+001422*                      MEMBERS THE CHECKPOINT IS SKIPPING
+001423*                      BACK OVER.  CORRECTED BMI-REPORT-
+001424*                      RECORD'S TRUE LENGTH (38, NOT 33) IN
+001425*                      THE NIGHTLY JCL AND RECONCILE.CBL.
+001426*                      GOBACK INSTEAD OF STOP RUN SO THE
+001427*                      KIOSK MENU DRIVER GETS CONTROL BACK.
+001429*   2026-08-09  KAGE   THE GOBACK/COLD-START FIX ABOVE MISSED
+001430*                      BMIHIST - IT HAD NO 88 ...-NOT-FOUND AND
+001431*                      NO OPEN OUTPUT FALLBACK, SO A FIRST-EVER
+001432*                      RUN (NO BMIHIST YET) HIT STATUS 35 AND
+001433*                      FAILED THE WHOLE BATCH BEFORE SCORING ANY
+001434*                      ROSTER RECORD; AND THE OPEN-FAILURE
+001435*                      BRANCH STILL ACTUALLY SAID STOP RUN, NOT
+001436*                      GOBACK.  BOTH FIXED NOW THE SAME WAY AS
+001437*                      BMIRPT/BMICSV.
+001438*   2026-08-09  KAGE   CHECK FILE STATUS AFTER THE BMICKPT OPEN
+001439*                      AND WRITE IN 5400-SAVE-CHECKPOINT AND
+001440*                      5450-CLEAR-CHECKPOINT, SAME AS EVERY
+001441*                      OTHER FILE IN THIS CHANGE SET - A SILENT
+001442*                      CHECKPOINT WRITE FAILURE WOULD HAVE
+001443*                      QUIETLY VOIDED THE RESTART GUARANTEE.
+001444*   2026-08-09  KAGE   5000-RUN-BATCH NOW WARNS IF A RESTART'S
+001445*                      CHECKPOINT MEMBER IS NEVER FOUND IN THE
+001446*                      ROSTER (STALE CHECKPOINT, EDITED ROSTER,
+001447*                      ETC.) INSTEAD OF SILENTLY COMPLETING A
+001448*                      RUN THAT SCORED NOTHING.
+001449*   2026-08-09  KAGE   5200-PROCESS-ROSTER NOW VALIDATES BR-
+001450*                      UNITS AGAINST UNITS-VALID BEFORE USING
+001451*                      IT TO DRIVE THE METRIC/IMPERIAL
+001452*                      CONVERSION - A BAD OR BLANK CODE USED TO
+001453*                      FALL THROUGH AS METRIC AND COMPUTE A BMI
+001454*                      FROM UNCONVERTED FIGURES WITH NO WARNING.
+001455*----------------------------------------------------------*
+001500
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT BMI-ROSTER-FILE ASSIGN TO "BMIROST"
+002000         ORGANIZATION IS LINE SEQUENTIAL
+002100         FILE STATUS IS WS-ROSTER-STATUS.
+002200
+002300     SELECT BMI-REPORT-FILE ASSIGN TO "BMIRPT"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-REPORT-STATUS.
+002550
+002560     SELECT BMI-HISTORY-FILE ASSIGN TO "BMIHIST"
+002570         ORGANIZATION IS LINE SEQUENTIAL
+002580         FILE STATUS IS WS-HISTORY-STATUS.
+002590
+002592     SELECT BMI-CSV-FILE ASSIGN TO "BMICSV"
+002594         ORGANIZATION IS LINE SEQUENTIAL
+002596         FILE STATUS IS WS-CSV-STATUS.
+002598     SELECT BMI-CKPT-FILE ASSIGN TO "BMICKPT"
+002599         ORGANIZATION IS LINE SEQUENTIAL
+002599         FILE STATUS IS WS-CKPT-STATUS.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  BMI-ROSTER-FILE.
+003000 01  BMI-ROSTER-RECORD.
+003050     COPY MEMBER.
+003510     05 FILLER               PIC X(01).
+003520     05 BR-UNITS              PIC X(01).
+003600
+003700 FD  BMI-REPORT-FILE.
+003800 01  BMI-REPORT-RECORD.
+003900     05 RP-MEMBER-ID         PIC X(20).
+004000     05 FILLER               PIC X(01).
+004100     05 RP-BMI               PIC 99V99.
+004200     05 FILLER               PIC X(01).
+004300     05 RP-CATEGORY          PIC X(12).
+004350
+004360 FD  BMI-HISTORY-FILE.
+004370 01  BMI-HISTORY-RECORD.
+004380     05 BH-MEMBER-ID         PIC X(20).
+004390     05 FILLER               PIC X(01).
+004392     05 BH-BMI               PIC 99V99.
+004394     05 FILLER               PIC X(01).
+004396     05 BH-DATE              PIC X(08).
+004397
+004398 FD  BMI-CSV-FILE.
+004399 01  BMI-CSV-RECORD           PIC X(80).
+004400
+004401 FD  BMI-CKPT-FILE.
+004402 01  BMI-CKPT-RECORD.
+004403     05 CK-MEMBER-ID          PIC X(20).
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 HEIGHT PIC 999V9.
-       01 WEIGHT PIC 999V9.
-       01 BMI PIC 99V99.
-
-       PROCEDURE DIVISION.
-           DISPLAY "please input your height(cm): " WITH NO ADVANCING.
-           ACCEPT HEIGHT.
-           DISPLAY "alse input your weight(kg): " WITH NO ADVANCING.
-           ACCEPT WEIGHT.
-           COMPUTE HEIGHT = HEIGHT / 100.
-           COMPUTE BMI ROUNDED = WEIGHT / (HEIGHT * HEIGHT).
-           DISPLAY "Your BMI is: " BMI.
+004500 WORKING-STORAGE SECTION.
+004600 01  HEIGHT                  PIC 999V9.
+004700 01  WEIGHT                  PIC 999V9.
+004800 01  BMI                     PIC 99V99.
+004900
+005000 01  WS-PARM                 PIC X(08).
+005100
+005200 01  WS-SWITCHES.
+005300     05 WS-ROSTER-STATUS     PIC X(02).
+005400         88 WS-ROSTER-OK     VALUE '00'.
+005500         88 WS-ROSTER-EOF    VALUE '10'.
+005600     05 WS-REPORT-STATUS     PIC X(02).
+005700         88 WS-REPORT-OK     VALUE '00'.
+005710         88 WS-REPORT-NOT-FOUND VALUE '35'.
+005750     05 WS-HISTORY-STATUS    PIC X(02).
+005760         88 WS-HISTORY-OK    VALUE '00'.
+005765         88 WS-HISTORY-NOT-FOUND VALUE '35'.
+005770     05 WS-CSV-STATUS        PIC X(02).
+005780         88 WS-CSV-OK        VALUE '00'.
+005790         88 WS-CSV-NOT-FOUND VALUE '35'.
+005782     05 WS-CKPT-STATUS       PIC X(02).
+005784         88 WS-CKPT-OK        VALUE '00'.
+005800
+005810 01  WS-CURR-DATE             PIC X(08).
+005820 01  WS-BMI-EDIT              PIC 99.99.
+005830 01  WS-CSV-LINE              PIC X(80).
+005900 01  WS-CATEGORY              PIC X(12).
+005910
+005920 01  WS-UNIT-CHOICE            PIC X(01).
+005930     88 UNITS-METRIC           VALUE 'M'.
+005940     88 UNITS-IMPERIAL         VALUE 'I'.
+005950     88 UNITS-VALID            VALUE 'M' 'I'.
+005960 01  WS-LAST-CKPT-ID           PIC X(20) VALUE SPACES.
+005970 01  WS-SKIPPING-SW            PIC X(01) VALUE 'N'.
+005980     88 SKIP-TO-CHECKPOINT      VALUE 'Y'.
+006000
+006100 PROCEDURE DIVISION.
+006200 0000-MAINLINE.
+006300     ACCEPT WS-PARM FROM COMMAND-LINE.
+006400     IF WS-PARM = "BATCH"
+006500         PERFORM 5000-RUN-BATCH THRU 5000-EXIT
+006600     ELSE
+006700         PERFORM 2000-RUN-INTERACTIVE THRU 2000-EXIT
+006800     END-IF.
+006900     GOBACK.
+007000
+007100*----------------------------------------------------------*
+007200* 2000-RUN-INTERACTIVE - ORIGINAL ONE-PERSON-AT-A-TERMINAL  *
+007300* BMI PROMPT, NOW ALSO PRINTING THE BMI CATEGORY.           *
+007400*----------------------------------------------------------*
+007500 2000-RUN-INTERACTIVE.
+007510     PERFORM 2050-GET-UNITS THRU 2050-EXIT.
+007520     IF UNITS-IMPERIAL
+007530         DISPLAY "please input your height(in): "
+007540             WITH NO ADVANCING
+007550         ACCEPT HEIGHT
+007560         DISPLAY "please input your weight(lbs): "
+007570             WITH NO ADVANCING
+007580         ACCEPT WEIGHT
+007590     ELSE
+007600         DISPLAY "please input your height(cm): "
+007610             WITH NO ADVANCING
+007700         ACCEPT HEIGHT
+007800         DISPLAY "alse input your weight(kg): "
+007810             WITH NO ADVANCING
+007900         ACCEPT WEIGHT
+007910     END-IF.
+007920     PERFORM 3050-CONVERT-TO-METRIC THRU 3050-EXIT.
+008000     PERFORM 3000-COMPUTE-BMI THRU 3000-EXIT.
+008100     DISPLAY "Your BMI is: " BMI.
+008200     DISPLAY "Category: " WS-CATEGORY.
+008300 2000-EXIT.
+008400     EXIT.
+008410
+008420*----------------------------------------------------------*
+008430* 2050-GET-UNITS - ASK WHETHER THIS MEMBER'S HEIGHT/WEIGHT  *
+008440* WAS RECORDED IN METRIC OR IMPERIAL UNITS.                 *
+008450*----------------------------------------------------------*
+008460 2050-GET-UNITS.
+008470     DISPLAY "Metric or Imperial units? (M/I): "
+008480         WITH NO ADVANCING.
+008490     ACCEPT WS-UNIT-CHOICE.
+008500     IF NOT UNITS-VALID
+008510         DISPLAY "INVALID CHOICE - ENTER M OR I"
+008520         GO TO 2050-GET-UNITS
+008530     END-IF.
+008540 2050-EXIT.
+008550     EXIT.
+008500
+008600*----------------------------------------------------------*
+008700* 3000-COMPUTE-BMI - APPLY THE STANDARD BMI FORMULA AGAINST *
+008800* HEIGHT(CM)/WEIGHT(KG) AND CLASSIFY THE RESULT.            *
+008900*----------------------------------------------------------*
+009000 3000-COMPUTE-BMI.
+009100     COMPUTE BMI ROUNDED =
+009200         WEIGHT / ((HEIGHT / 100) * (HEIGHT / 100)).
+009300     PERFORM 3100-CLASSIFY-BMI THRU 3100-EXIT.
+009400 3000-EXIT.
+009500     EXIT.
+009510
+009520*----------------------------------------------------------*
+009530* 3050-CONVERT-TO-METRIC - WHEN THE HEIGHT/WEIGHT JUST READ *
+009540* OR ENTERED IS IMPERIAL, CONVERT INCHES TO CM AND LBS TO   *
+009550* KG BEFORE THE BMI FORMULA RUNS.  METRIC INPUT PASSES      *
+009560* THROUGH UNCHANGED.                                       *
+009570*----------------------------------------------------------*
+009580 3050-CONVERT-TO-METRIC.
+009590     IF UNITS-IMPERIAL
+009600         COMPUTE HEIGHT ROUNDED = HEIGHT * 2.54
+009610         COMPUTE WEIGHT ROUNDED = WEIGHT * 0.4536
+009620     END-IF.
+009630 3050-EXIT.
+009640     EXIT.
+009600
+009700*----------------------------------------------------------*
+009800* 3100-CLASSIFY-BMI - STANDARD UNDERWEIGHT/NORMAL/          *
+009900* OVERWEIGHT/OBESE CUTOFFS SO CALLERS DON'T HAVE TO LOOK    *
+010000* THEM UP BY HAND.                                         *
+010100*----------------------------------------------------------*
+010200 3100-CLASSIFY-BMI.
+010300     EVALUATE TRUE
+010400         WHEN BMI < 18.50
+010500             MOVE "UNDERWEIGHT" TO WS-CATEGORY
+010600         WHEN BMI < 25.00
+010700             MOVE "NORMAL"      TO WS-CATEGORY
+010800         WHEN BMI < 30.00
+010900             MOVE "OVERWEIGHT"  TO WS-CATEGORY
+011000         WHEN OTHER
+011100             MOVE "OBESE"       TO WS-CATEGORY
+011200     END-EVALUATE.
+011300 3100-EXIT.
+011400     EXIT.
+011500
+011600*----------------------------------------------------------*
+011700* 5000-RUN-BATCH - SCORE A WHOLE ROSTER FILE OF HEIGHT/     *
+011800* WEIGHT PAIRS, ONE BMI AND CATEGORY PER MEMBER, WITH NO    *
+011900* OPERATOR SITTING AT A TERMINAL.                           *
+012000*----------------------------------------------------------*
+012100 5000-RUN-BATCH.
+012200     OPEN INPUT BMI-ROSTER-FILE.
+012300     OPEN EXTEND BMI-REPORT-FILE.
+012310     IF WS-REPORT-NOT-FOUND
+012320         OPEN OUTPUT BMI-REPORT-FILE
+012330     END-IF.
+012350     OPEN EXTEND BMI-HISTORY-FILE.
+012355     IF WS-HISTORY-NOT-FOUND
+012356         OPEN OUTPUT BMI-HISTORY-FILE
+012357     END-IF.
+012360     OPEN EXTEND BMI-CSV-FILE.
+012365     IF WS-CSV-NOT-FOUND
+012370         OPEN OUTPUT BMI-CSV-FILE
+012380     END-IF.
+012400     IF NOT WS-ROSTER-OK OR NOT WS-REPORT-OK
+012410         OR NOT WS-HISTORY-OK OR NOT WS-CSV-OK
+012500         DISPLAY "BMI BATCH OPEN FAILED"
+012600         GOBACK
+012700     END-IF.
+012750     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+012760     PERFORM 5050-LOAD-CHECKPOINT THRU 5050-EXIT.
+012800     PERFORM 5100-READ-ROSTER THRU 5100-EXIT.
+012900     PERFORM 5200-PROCESS-ROSTER THRU 5200-EXIT
+013000         UNTIL WS-ROSTER-EOF.
+013010     IF SKIP-TO-CHECKPOINT
+013020         DISPLAY "WARNING - CHECKPOINT MEMBER " WS-LAST-CKPT-ID
+013030             " WAS NEVER FOUND IN THE ROSTER - NO MEMBERS"
+013040             " WERE SCORED THIS RUN"
+013045     END-IF.
+013050     PERFORM 5450-CLEAR-CHECKPOINT THRU 5450-EXIT.
+013100     CLOSE BMI-ROSTER-FILE.
+013200     CLOSE BMI-REPORT-FILE.
+013250     CLOSE BMI-HISTORY-FILE.
+013260     CLOSE BMI-CSV-FILE.
+013300 5000-EXIT.
+013400     EXIT.
+013500
+013510*----------------------------------------------------------*
+013520* 5050-LOAD-CHECKPOINT - IF A CHECKPOINT FROM A PRIOR,      *
+013530* UNFINISHED RUN EXISTS, REMEMBER THE LAST MEMBER ID IT     *
+013540* COMPLETED SO THE ROSTER LOOP CAN FAST-FORWARD PAST        *
+013550* ALREADY-PROCESSED MEMBERS INSTEAD OF STARTING OVER.       *
+013560*----------------------------------------------------------*
+013570 5050-LOAD-CHECKPOINT.
+013580     MOVE SPACES TO WS-LAST-CKPT-ID.
+013590     MOVE 'N' TO WS-SKIPPING-SW.
+013600     OPEN INPUT BMI-CKPT-FILE.
+013610     IF NOT WS-CKPT-OK
+013620         GO TO 5050-EXIT
+013630     END-IF.
+013640     READ BMI-CKPT-FILE
+013650         AT END
+013660             MOVE SPACES TO WS-LAST-CKPT-ID
+013670         NOT AT END
+013680             MOVE CK-MEMBER-ID TO WS-LAST-CKPT-ID
+013690     END-READ.
+013700     CLOSE BMI-CKPT-FILE.
+013710     IF WS-LAST-CKPT-ID NOT = SPACES
+013720         MOVE 'Y' TO WS-SKIPPING-SW
+013730         DISPLAY "RESTARTING AFTER CHECKPOINT MEMBER "
+013740             WS-LAST-CKPT-ID
+013750     END-IF.
+013760 5050-EXIT.
+013770     EXIT.
+013780
+013790 5100-READ-ROSTER.
+013800     READ BMI-ROSTER-FILE.
+013810 5100-EXIT.
+013820     EXIT.
+014000
+014100 5200-PROCESS-ROSTER.
+014110     IF SKIP-TO-CHECKPOINT
+014120         IF MEMBER-ID = WS-LAST-CKPT-ID
+014130             MOVE 'N' TO WS-SKIPPING-SW
+014140         END-IF
+014150         PERFORM 5100-READ-ROSTER THRU 5100-EXIT
+014160     ELSE
+014310         MOVE BR-UNITS  TO WS-UNIT-CHOICE
+014312         IF NOT UNITS-VALID
+014313             DISPLAY "INVALID UNITS CODE '" BR-UNITS
+014314                 "' FOR MEMBER " MEMBER-ID
+014315                 " - SKIPPING BMI SCORING FOR THIS MEMBER"
+014316         ELSE
+014200             MOVE MEMBER-HEIGHT TO HEIGHT
+014300             MOVE MEMBER-WEIGHT TO WEIGHT
+014320             PERFORM 3050-CONVERT-TO-METRIC THRU 3050-EXIT
+014400             PERFORM 3000-COMPUTE-BMI THRU 3000-EXIT
+014450             MOVE SPACES TO BMI-REPORT-RECORD
+014500             MOVE MEMBER-ID TO RP-MEMBER-ID
+014600             MOVE BMI          TO RP-BMI
+014700             MOVE WS-CATEGORY  TO RP-CATEGORY
+014800             WRITE BMI-REPORT-RECORD
+014810             IF NOT WS-REPORT-OK
+014820                 DISPLAY "BMIRPT WRITE FAILED, STATUS = "
+014830                     WS-REPORT-STATUS
+014840             END-IF
+014850             PERFORM 3200-LOG-HISTORY THRU 3200-EXIT
+014870             PERFORM 3300-WRITE-CSV THRU 3300-EXIT
+014880             PERFORM 5400-SAVE-CHECKPOINT THRU 5400-EXIT
+014890         END-IF
+014900         PERFORM 5100-READ-ROSTER THRU 5100-EXIT
+014910     END-IF.
+015000 5200-EXIT.
+015010     EXIT.
+015020
+015030*----------------------------------------------------------*
+015040* 5400-SAVE-CHECKPOINT - RECORD THE MEMBER ID JUST          *
+015050* COMPLETED AS THE RESTART POINT FOR A FUTURE RUN.          *
+015060*----------------------------------------------------------*
+015070 5400-SAVE-CHECKPOINT.
+015080     OPEN OUTPUT BMI-CKPT-FILE.
+015085     IF NOT WS-CKPT-OK
+015086         DISPLAY "BMICKPT OPEN FAILED, STATUS = " WS-CKPT-STATUS
+015087     END-IF.
+015090     MOVE MEMBER-ID TO CK-MEMBER-ID.
+015100     WRITE BMI-CKPT-RECORD.
+015105     IF NOT WS-CKPT-OK
+015106         DISPLAY "BMICKPT WRITE FAILED, STATUS = " WS-CKPT-STATUS
+015107     END-IF.
+015110     CLOSE BMI-CKPT-FILE.
+015120 5400-EXIT.
+015130     EXIT.
+015140
+015150*----------------------------------------------------------*
+015160* 5450-CLEAR-CHECKPOINT - THE RUN MADE IT TO THE END OF THE *
+015170* ROSTER CLEAN, SO THERE IS NOTHING TO RESTART FROM.  LEAVE *
+015180* AN EMPTY CHECKPOINT BEHIND FOR THE NEXT RUN.              *
+015190*----------------------------------------------------------*
+015200 5450-CLEAR-CHECKPOINT.
+015210     OPEN OUTPUT BMI-CKPT-FILE.
+015212     IF NOT WS-CKPT-OK
+015213         DISPLAY "BMICKPT OPEN FAILED, STATUS = " WS-CKPT-STATUS
+015214     END-IF.
+015220     MOVE SPACES TO CK-MEMBER-ID.
+015230     WRITE BMI-CKPT-RECORD.
+015235     IF NOT WS-CKPT-OK
+015236         DISPLAY "BMICKPT WRITE FAILED, STATUS = " WS-CKPT-STATUS
+015237     END-IF.
+015240     CLOSE BMI-CKPT-FILE.
+015250 5450-EXIT.
+015260     EXIT.
+015270
+015280*----------------------------------------------------------*
+015290* 3300-WRITE-CSV - EMIT MEMBER ID/BMI/CATEGORY AS ONE CSV     *
+015300* ROW FOR THE WELLNESS PORTAL'S IMPORT JOB.                  *
+015310*----------------------------------------------------------*
+015320 3300-WRITE-CSV.
+015210     MOVE BMI TO WS-BMI-EDIT.
+015220     MOVE SPACES TO WS-CSV-LINE.
+015230     STRING MEMBER-ID   DELIMITED BY SPACE
+015240            ","         DELIMITED BY SIZE
+015250            WS-BMI-EDIT DELIMITED BY SIZE
+015260            ","         DELIMITED BY SIZE
+015270            WS-CATEGORY DELIMITED BY SPACE
+015280         INTO WS-CSV-LINE.
+015290     MOVE WS-CSV-LINE TO BMI-CSV-RECORD.
+015300     WRITE BMI-CSV-RECORD.
+015305     IF NOT WS-CSV-OK
+015306         DISPLAY "BMICSV WRITE FAILED, STATUS = " WS-CSV-STATUS
+015307     END-IF.
+015310 3300-EXIT.
+015320     EXIT.
+015200
+015300*----------------------------------------------------------*
+015400* 3200-LOG-HISTORY - APPEND THIS MEMBER'S DATED BMI TO THE   *
+015500* PER-MEMBER HISTORY FILE SO A TREND LINE CAN BE PULLED      *
+015600* LATER INSTEAD OF JUST OVERWRITING THE SAME FIELD.          *
+015700*----------------------------------------------------------*
+015800 3200-LOG-HISTORY.
+015850     MOVE SPACES TO BMI-HISTORY-RECORD.
+015900     MOVE MEMBER-ID   TO BH-MEMBER-ID.
+016000     MOVE BMI         TO BH-BMI.
+016100     MOVE WS-CURR-DATE TO BH-DATE.
+016200     WRITE BMI-HISTORY-RECORD.
+016210     IF NOT WS-HISTORY-OK
+016220         DISPLAY "BMIHIST WRITE FAILED, STATUS = "
+016230             WS-HISTORY-STATUS
+016240     END-IF.
+016300 3200-EXIT.
+016400     EXIT.
