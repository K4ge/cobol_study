@@ -0,0 +1,65 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. KIOSKDRV.
+000300 AUTHOR. KAGE.
+000400 INSTALLATION. WELLNESS-KIOSK.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY.
+000900*   2026-08-09  KAGE   NEW.  SINGLE TOP-LEVEL DRIVER SO
+001000*                      OPERATORS CALL ONE KNOWN PROGRAM-ID
+001100*                      INSTEAD OF HAVING TO REMEMBER WHICH OF
+001200*                      OUR FOUR MODULES OWNS WHICH NAME IN
+001300*                      TODAY'S LOAD LIBRARY.
+001350*   2026-08-09  KAGE   CORRECTED THE BMI SCORING MENU LABEL
+001360*                      TO MATCH THE MODULE'S REAL PROGRAM-ID.
+001400*----------------------------------------------------------*
+001500
+001600 DATA DIVISION.
+001700 WORKING-STORAGE SECTION.
+001800 01  WS-MENU-CHOICE           PIC 9(01).
+001900     88 VALID-MENU-CHOICE     VALUE 0 THRU 4.
+002000
+002100 01  WS-CONTINUE-SW           PIC X(01) VALUE 'Y'.
+002200     88 DRIVER-DONE           VALUE 'N'.
+002300
+002400 PROCEDURE DIVISION.
+002500 0000-MAINLINE.
+002600     PERFORM 1000-SHOW-MENU THRU 1000-EXIT
+002700         UNTIL DRIVER-DONE.
+002800     STOP RUN.
+002900
+003000*----------------------------------------------------------*
+003100* 1000-SHOW-MENU - DISPLAY THE NUMBERED MENU, ACCEPT ONE     *
+003200* CHOICE AND CALL THE CORRESPONDING MODULE BY ITS OWN,      *
+003300* NOW-UNAMBIGUOUS, PROGRAM-ID.                              *
+003400*----------------------------------------------------------*
+003500 1000-SHOW-MENU.
+003600     DISPLAY "------------------------------------------".
+003700     DISPLAY "  WELLNESS KIOSK - MAIN MENU".
+003800     DISPLAY "    1. CHECK-IN              (INANDOUT)".
+003900     DISPLAY "    2. BMI SCORING           (BMICALCULATOR)".
+004000     DISPLAY "    3. MEMBER PROFILE LOOKUP (LOVEYOU)".
+004100     DISPLAY "    4. FEE/AGE ADJUSTMENT    (FEEADJ)".
+004200     DISPLAY "    0. EXIT".
+004300     DISPLAY "------------------------------------------".
+004400     DISPLAY "Select an option: " WITH NO ADVANCING.
+004500     ACCEPT WS-MENU-CHOICE.
+004600     IF NOT VALID-MENU-CHOICE
+004700         DISPLAY "INVALID OPTION - ENTER 0 THRU 4"
+004800     ELSE
+004900         EVALUATE WS-MENU-CHOICE
+005000             WHEN 1
+005100                 CALL "INANDOUT"
+005200             WHEN 2
+005300                 CALL "BMICalculator"
+005400             WHEN 3
+005500                 CALL "Loveyou"
+005600             WHEN 4
+005700                 CALL "FEEADJ"
+005800             WHEN 0
+005900                 MOVE 'N' TO WS-CONTINUE-SW
+006000         END-EVALUATE
+006100     END-IF.
+006200 1000-EXIT.
+006300     EXIT.
