@@ -1,26 +1,357 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. BMICalculator.
-       AUTHOR. kage.
-       DATE-WRITTEN. 2023-06-24.
-
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 AGE PIC 9(4) VALUE 520.
-       01 RESULT PIC 9(4).
-
-
-       PROCEDURE DIVISION.
-           MOVE 1450 TO AGE.
-           DISPLAY "AGE = " AGE.
-           COMPUTE AGE = AGE + 1.
-           ADD 3 TO AGE.
-           DISPLAY "AGE = " AGE.
-           SUBTRACT 11 FROM AGE.
-           DISPLAY "AGE = " AGE.
-           MULTIPLY 2 BY AGE.
-           DISPLAY "AGE = " AGE.
-           DIVIDE 2 INTO AGE GIVING RESULT.
-           DISPLAY "AGE = " AGE.
-           DISPLAY "RESULT = " RESULT.
-
-       
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FEEADJ.
+000300 AUTHOR. KAGE.
+000400 INSTALLATION. WELLNESS-KIOSK.
+000500 DATE-WRITTEN. 2023-06-24.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY.
+000900*   2023-06-24  KAGE   ORIGINAL ARITHMETIC DRILL AGAINST A
+001000*                      SINGLE HARDCODED AGE VALUE.
+001100*   2026-08-09  KAGE   RENAMED FROM BMICalculator TO FEEADJ -
+001200*                      IT HAD NOTHING TO DO WITH BMI AND WAS
+001300*                      COLLIDING WITH THE REAL BMICalculator
+001400*                      IN bmi-cal.cbl.
+001500*   2026-08-09  KAGE   REWORKED INTO A BATCH JOB.  READS A
+001600*                      MEMBER FILE (ID + STARTING VALUE) AND
+001700*                      A CONFIGURABLE TABLE OF ADJUSTMENT
+001800*                      TRANSACTIONS (ADD/SUBTRACT/MULTIPLY/
+001900*                      DIVIDE), APPLIES THE TABLE TO EACH
+002000*                      MEMBER IN SEQUENCE, AND WRITES RESULT
+002100*                      PER MEMBER INSTEAD OF DISPLAYING ONE
+002200*                      HARDCODED VALUE FOUR TIMES.
+002210*   2026-08-09  KAGE   SWITCHED THE MEMBER INPUT/OUTPUT
+002220*                      RECORDS TO THE SHARED MEMBER COPYBOOK
+002230*                      (COPY MEMBER); THE ADJUSTED VALUE NOW
+002240*                      RIDES IN MEMBER-BALANCE.
+002250*   2026-08-09  KAGE   MOVE SPACES TO FEEADJ-OUT-RECORD BEFORE
+002260*                      POPULATING IT AND CHECK FILE STATUS
+002270*                      AFTER THE WRITE - THE COPYBOOK'S FILLER
+002280*                      BYTES WERE COMING THROUGH AS BINARY ZERO
+002290*                      AND GnuCOBOL'S LINE SEQUENTIAL WRITER WAS
+002291*                      REJECTING EVERY RECORD (STATUS 71),
+002292*                      LEAVING FEEADJOUT EMPTY.
+002293*   2026-08-09  KAGE   GOBACK INSTEAD OF STOP RUN SO THE KIOSK
+002294*                      MENU DRIVER GETS CONTROL BACK - INCLUDING
+002295*                      ON THE OPEN-FAILURE PATH, WHICH WAS STILL
+002296*                      STOP RUNNING THE WHOLE KIOSK SESSION.
+002297*   2026-08-09  KAGE   GAVE FEEADJ THE SAME BATCH/INTERACTIVE
+002298*                      SPLIT AS BMICALCULATOR AND LOVEYOU (SAME
+002299*                      "BATCH" RUN PARAMETER CONVENTION) SO IT
+002300*                      HAS A REAL, SAFE PATH WHEN CALLED FROM
+002301*                      KIOSKDRV'S MENU WITH NO BATCH FILES
+002302*                      STAGED - IT NOW LOOKS UP AND ADJUSTS ONE
+002303*                      MEMBER INTERACTIVELY INSTEAD OF REQUIRING
+002304*                      FEEADCTL/FEEADJIN/FEEADJOUT TO BE STAGED.
+002305*   2026-08-09  KAGE   WS-VALUE/WS-RESULT WIDENED TO PIC
+002306*                      S9(04)V99 TO MATCH MEMBER-BALANCE'S
+002307*                      PRECISION - THEY WERE S9(04), SILENTLY
+002308*                      TRUNCATING THE CENTS BEFORE ANY
+002309*                      ADJUSTMENT EVEN RAN.
+002310*   2026-08-09  KAGE   2200-STORE-CTL NOW REJECTS AN 11TH
+002311*                      FEEADCTL ENTRY INSTEAD OF INDEXING PAST
+002312*                      WS-ADJ-TABLE'S OCCURS 10.
+002314*   2026-08-09  KAGE   1000-INITIALIZE, 2200-STORE-CTL AND
+002315*                      1050-OPEN-FOR-LOOKUP NOW CLOSE WHICHEVER
+002316*                      OF FEEADJ-CTL-FILE/FEEADJ-IN-FILE/
+002317*                      FEEADJ-OUT-FILE WERE ACTUALLY OPENED
+002318*                      BEFORE AN EARLY GOBACK/RETURN - GOBACK
+002319*                      DOES NOT CLOSE A CALLED SUBPROGRAM'S
+002320*                      FILES, SO A PARTIAL-OPEN FAILURE OR TABLE
+002321*                      OVERFLOW WAS LEAVING A HANDLE OPEN ACROSS
+002322*                      THE NEXT CALL FROM KIOSKDRV'S MENU LOOP.
+002323*----------------------------------------------------------*
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT FEEADJ-CTL-FILE ASSIGN TO "FEEADCTL"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-CTL-STATUS.
+003100
+003200     SELECT FEEADJ-IN-FILE ASSIGN TO "FEEADJIN"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-IN-STATUS.
+003500
+003600     SELECT FEEADJ-OUT-FILE ASSIGN TO "FEEADJOUT"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-OUT-STATUS.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  FEEADJ-CTL-FILE.
+004300 01  FEEADJ-CTL-RECORD.
+004400     05 CTL-OP-CODE          PIC X(01).
+004500     05 FILLER               PIC X(01).
+004600     05 CTL-OP-VALUE         PIC S9(04).
+004700
+004800 FD  FEEADJ-IN-FILE.
+004900 01  FEEADJ-IN-RECORD.
+004950     COPY MEMBER.
+005300
+005400 FD  FEEADJ-OUT-FILE.
+005500 01  FEEADJ-OUT-RECORD.
+005510     COPY MEMBER
+005520         REPLACING ==MEMBER-ID==      BY ==FO-MEMBER-ID==
+005530                   ==MEMBER-NAME==    BY ==FO-MEMBER-NAME==
+005540                   ==MEMBER-AGE==     BY ==FO-MEMBER-AGE==
+005550                   ==MEMBER-HEIGHT==  BY ==FO-MEMBER-HEIGHT==
+005560                   ==MEMBER-WEIGHT==  BY ==FO-MEMBER-WEIGHT==
+005570                   ==MEMBER-BALANCE== BY ==FO-MEMBER-BALANCE==.
+005900
+006000 WORKING-STORAGE SECTION.
+006100 01  WS-VALUE                 PIC S9(04)V99.
+006200 01  WS-RESULT                PIC S9(04)V99.
+006300
+006310 01  WS-PARM                  PIC X(08).
+006320 01  WS-SEARCH-ID             PIC X(20).
+006400 01  WS-SWITCHES.
+006500     05 WS-CTL-STATUS        PIC X(02).
+006600         88 WS-CTL-OK        VALUE '00'.
+006700         88 WS-CTL-EOF       VALUE '10'.
+006800     05 WS-IN-STATUS         PIC X(02).
+006900         88 WS-IN-OK         VALUE '00'.
+007000         88 WS-IN-EOF        VALUE '10'.
+007100     05 WS-OUT-STATUS        PIC X(02).
+007200         88 WS-OUT-OK        VALUE '00'.
+007210     05 WS-FOUND-SW          PIC X(01) VALUE 'N'.
+007220         88 MEMBER-FOUND     VALUE 'Y'.
+007300
+007400 01  WS-ADJ-COUNT             PIC 9(02) COMP.
+007500 01  WS-ADJ-IDX               PIC 9(02) COMP.
+007600 01  WS-ADJ-TABLE.
+007700     05 WS-ADJ-ENTRY OCCURS 10 TIMES
+007800                     INDEXED BY WS-ADJ-NDX.
+007900         10 WS-ADJ-OP        PIC X(01).
+008000         10 WS-ADJ-VALUE     PIC S9(04).
+008100
+008200 PROCEDURE DIVISION.
+008300 0000-MAINLINE.
+008310     ACCEPT WS-PARM FROM COMMAND-LINE.
+008320     IF WS-PARM = "BATCH"
+008330         PERFORM 5000-RUN-BATCH THRU 5000-EXIT
+008340     ELSE
+008350         PERFORM 6000-RUN-INTERACTIVE THRU 6000-EXIT
+008360     END-IF.
+009000     GOBACK.
+009100
+009200*----------------------------------------------------------*
+009300* 1000-INITIALIZE - OPEN THE ADJUSTMENT TABLE, MEMBER INPUT *
+009400* AND RESULT OUTPUT FILES FOR THE BATCH RUN.  A REAL OPEN   *
+009450* FAILURE HERE IS FATAL TO THE JOB, BUT GOBACK RATHER THAN  *
+009460* STOP RUN SO A KIOSKDRV CALLER GETS CONTROL BACK INSTEAD   *
+009470* OF HAVING THE WHOLE RUN UNIT KILLED OUT FROM UNDER IT.    *
+009500*----------------------------------------------------------*
+009600 1000-INITIALIZE.
+009700     OPEN INPUT  FEEADJ-CTL-FILE.
+009800     OPEN INPUT  FEEADJ-IN-FILE.
+009900     OPEN OUTPUT FEEADJ-OUT-FILE.
+010000     IF NOT WS-CTL-OK OR NOT WS-IN-OK OR NOT WS-OUT-OK
+010100         DISPLAY "FEEADJ OPEN FAILED"
+010150         IF WS-CTL-OK
+010160             CLOSE FEEADJ-CTL-FILE
+010170         END-IF
+010180         IF WS-IN-OK
+010190             CLOSE FEEADJ-IN-FILE
+010195         END-IF
+010196         IF WS-OUT-OK
+010197             CLOSE FEEADJ-OUT-FILE
+010198         END-IF
+010200         GOBACK
+010300     END-IF.
+010400 1000-EXIT.
+010500     EXIT.
+010600
+010700*----------------------------------------------------------*
+010800* 2000-LOAD-ADJ-TABLE - READ THE CONFIGURABLE SEQUENCE OF   *
+010900* ADJUSTMENT TRANSACTIONS (OP CODE + VALUE) INTO A TABLE SO *
+011000* IT CAN BE APPLIED TO EVERY MEMBER WITHOUT A RECOMPILE.    *
+011100*----------------------------------------------------------*
+011200 2000-LOAD-ADJ-TABLE.
+011300     MOVE 0 TO WS-ADJ-COUNT.
+011400     PERFORM 2100-READ-CTL THRU 2100-EXIT.
+011500     PERFORM 2200-STORE-CTL THRU 2200-EXIT
+011600         UNTIL WS-CTL-EOF.
+011700     CLOSE FEEADJ-CTL-FILE.
+011800 2000-EXIT.
+011900     EXIT.
+012000
+012100 2100-READ-CTL.
+012200     READ FEEADJ-CTL-FILE.
+012300 2100-EXIT.
+012400     EXIT.
+012500
+012600 2200-STORE-CTL.
+012650     IF WS-ADJ-COUNT = 10
+012660         DISPLAY "FEEADCTL HAS MORE THAN 10 ADJUSTMENT ENTRIES - "
+012670             "WS-ADJ-TABLE ONLY HOLDS 10, REJECTING THE RUN"
+012675         CLOSE FEEADJ-CTL-FILE FEEADJ-IN-FILE FEEADJ-OUT-FILE
+012680         GOBACK
+012690     END-IF.
+012700     ADD 1 TO WS-ADJ-COUNT.
+012800     SET WS-ADJ-NDX TO WS-ADJ-COUNT.
+012900     MOVE CTL-OP-CODE  TO WS-ADJ-OP (WS-ADJ-NDX).
+013000     MOVE CTL-OP-VALUE TO WS-ADJ-VALUE (WS-ADJ-NDX).
+013100     PERFORM 2100-READ-CTL THRU 2100-EXIT.
+013200 2200-EXIT.
+013300     EXIT.
+013400
+013500*----------------------------------------------------------*
+013600* 3000-READ-MEMBER - READ THE NEXT MEMBER ID/STARTING VALUE *
+013700* RECORD.                                                  *
+013800*----------------------------------------------------------*
+013900 3000-READ-MEMBER.
+014000     READ FEEADJ-IN-FILE.
+014100 3000-EXIT.
+014200     EXIT.
+014300
+014400*----------------------------------------------------------*
+014500* 4000-PROCESS-MEMBER - APPLY THE ADJUSTMENT TABLE, IN       *
+014600* SEQUENCE, TO ONE MEMBER'S STARTING VALUE AND WRITE THE    *
+014700* RESULT.                                                  *
+014800*----------------------------------------------------------*
+014900 4000-PROCESS-MEMBER.
+014950     PERFORM 4050-COMPUTE-ADJUSTED-VALUE THRU 4050-EXIT.
+015450     MOVE SPACES           TO FEEADJ-OUT-RECORD.
+015500     MOVE MEMBER-ID        TO FO-MEMBER-ID.
+015600     MOVE WS-RESULT        TO FO-MEMBER-BALANCE.
+015700     WRITE FEEADJ-OUT-RECORD.
+015710     IF NOT WS-OUT-OK
+015720         DISPLAY "FEEADJOUT WRITE FAILED, STATUS = " WS-OUT-STATUS
+015730     END-IF.
+015800     PERFORM 3000-READ-MEMBER THRU 3000-EXIT.
+015900 4000-EXIT.
+016000     EXIT.
+016010
+016020*----------------------------------------------------------*
+016030* 4050-COMPUTE-ADJUSTED-VALUE - APPLY THE ADJUSTMENT TABLE,  *
+016040* IN SEQUENCE, TO THE CURRENT MEMBER'S STARTING BALANCE.     *
+016050* SHARED BY THE BATCH WRITE-EVERY-MEMBER PATH (4000) AND THE *
+016060* INTERACTIVE ONE-MEMBER LOOKUP (6000).                      *
+016070*----------------------------------------------------------*
+016080 4050-COMPUTE-ADJUSTED-VALUE.
+016090     MOVE MEMBER-BALANCE TO WS-VALUE.
+016100     PERFORM 4100-APPLY-ADJUSTMENT THRU 4100-EXIT
+016110         VARYING WS-ADJ-IDX FROM 1 BY 1
+016120         UNTIL WS-ADJ-IDX > WS-ADJ-COUNT.
+016130     MOVE WS-VALUE TO WS-RESULT.
+016140 4050-EXIT.
+016150     EXIT.
+016160
+016200*----------------------------------------------------------*
+016300* 4100-APPLY-ADJUSTMENT - APPLY ONE TABLE ENTRY'S OPERATION *
+016400* (A=ADD, S=SUBTRACT, M=MULTIPLY, D=DIVIDE) TO WS-VALUE.    *
+016500*----------------------------------------------------------*
+016600 4100-APPLY-ADJUSTMENT.
+016700     SET WS-ADJ-NDX TO WS-ADJ-IDX.
+016800     EVALUATE WS-ADJ-OP (WS-ADJ-NDX)
+016900         WHEN 'A'
+017000             ADD WS-ADJ-VALUE (WS-ADJ-NDX) TO WS-VALUE
+017100         WHEN 'S'
+017200             SUBTRACT WS-ADJ-VALUE (WS-ADJ-NDX) FROM WS-VALUE
+017300         WHEN 'M'
+017400             MULTIPLY WS-ADJ-VALUE (WS-ADJ-NDX) BY WS-VALUE
+017500         WHEN 'D'
+017600             DIVIDE WS-ADJ-VALUE (WS-ADJ-NDX) INTO WS-VALUE
+017700     END-EVALUATE.
+017800 4100-EXIT.
+017900     EXIT.
+018000
+018100*----------------------------------------------------------*
+018200* 9999-TERMINATE - CLOSE THE MEMBER INPUT AND RESULT OUTPUT *
+018300* FILES.                                                   *
+018400*----------------------------------------------------------*
+018500 9999-TERMINATE.
+018600     CLOSE FEEADJ-IN-FILE.
+018700     CLOSE FEEADJ-OUT-FILE.
+018800 9999-EXIT.
+018900     EXIT.
+019000
+019100*----------------------------------------------------------*
+019200* 5000-RUN-BATCH - WALK THE WHOLE FEEADJIN FILE, APPLYING   *
+019300* THE FEEADCTL ADJUSTMENT TABLE TO EVERY MEMBER AND WRITING *
+019400* FEEADJOUT.  THIS IS THE ORIGINAL UNATTENDED PATH, STAGED  *
+019500* BY THE NIGHTLY JCL.                                       *
+019600*----------------------------------------------------------*
+019700 5000-RUN-BATCH.
+019800     PERFORM 1000-INITIALIZE   THRU 1000-EXIT.
+019900     PERFORM 2000-LOAD-ADJ-TABLE THRU 2000-EXIT.
+020000     PERFORM 3000-READ-MEMBER THRU 3000-EXIT.
+020100     PERFORM 4000-PROCESS-MEMBER THRU 4000-EXIT
+020200         UNTIL WS-IN-EOF.
+020300     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+020400 5000-EXIT.
+020500     EXIT.
+020600
+020700*----------------------------------------------------------*
+020800* 1050-OPEN-FOR-LOOKUP - OPEN THE CONTROL TABLE AND MEMBER  *
+020900* FILE FOR A ONE-MEMBER INTERACTIVE LOOKUP.  NO OUTPUT FILE *
+021000* IS OPENED - THE INTERACTIVE PATH ONLY DISPLAYS THE RESULT.*
+021100*----------------------------------------------------------*
+021200 1050-OPEN-FOR-LOOKUP.
+021300     OPEN INPUT FEEADJ-CTL-FILE.
+021400     OPEN INPUT FEEADJ-IN-FILE.
+021500     IF NOT WS-CTL-OK OR NOT WS-IN-OK
+021600         DISPLAY "FEEADJ HAS NO BATCH FILES STAGED - "
+021700             "ADJUSTMENT LOOKUP IS NOT AVAILABLE RIGHT NOW"
+021750         IF WS-CTL-OK
+021760             CLOSE FEEADJ-CTL-FILE
+021770         END-IF
+021780         IF WS-IN-OK
+021790             CLOSE FEEADJ-IN-FILE
+021795         END-IF
+021800     END-IF.
+021900 1050-EXIT.
+022000     EXIT.
+022100
+022200*----------------------------------------------------------*
+022300* 6000-RUN-INTERACTIVE - LOOK UP ONE MEMBER BY ID AND SHOW  *
+022400* THEIR ADJUSTED BALANCE.  THIS IS THE PATH KIOSKDRV'S MENU *
+022500* OPTION 4 USES - IT DOES NOT REQUIRE FEEADCTL/FEEADJIN/     *
+022600* FEEADJOUT TO BE STAGED AS BATCH FILES; IF THEY ARE NOT,   *
+022700* IT SAYS SO AND RETURNS TO THE CALLER INSTEAD OF ABENDING. *
+022800*----------------------------------------------------------*
+022900 6000-RUN-INTERACTIVE.
+023000     PERFORM 6050-GET-SEARCH-ID THRU 6050-EXIT.
+023100     PERFORM 1050-OPEN-FOR-LOOKUP THRU 1050-EXIT.
+023200     IF NOT WS-CTL-OK OR NOT WS-IN-OK
+023300         GO TO 6000-EXIT
+023400     END-IF.
+023500     PERFORM 2000-LOAD-ADJ-TABLE THRU 2000-EXIT.
+023600     MOVE 'N' TO WS-FOUND-SW.
+023700     PERFORM 3000-READ-MEMBER THRU 3000-EXIT.
+023800     PERFORM 6100-FIND-MEMBER THRU 6100-EXIT
+023900         UNTIL WS-IN-EOF OR MEMBER-FOUND.
+024000     IF MEMBER-FOUND
+024100         PERFORM 4050-COMPUTE-ADJUSTED-VALUE THRU 4050-EXIT
+024150         DISPLAY "ADJUSTED BALANCE FOR " MEMBER-ID
+024200             " IS " WS-RESULT
+024300     ELSE
+024400         DISPLAY "NO MEMBER FOUND FOR ID " WS-SEARCH-ID
+024500     END-IF.
+024600     CLOSE FEEADJ-IN-FILE.
+024700 6000-EXIT.
+024800     EXIT.
+024900
+025000*----------------------------------------------------------*
+025100* 6050-GET-SEARCH-ID - PROMPT THE OPERATOR FOR THE MEMBER   *
+025200* ID TO LOOK UP.                                            *
+025300*----------------------------------------------------------*
+025400 6050-GET-SEARCH-ID.
+025500     DISPLAY "ENTER MEMBER ID: " WITH NO ADVANCING.
+025600     ACCEPT WS-SEARCH-ID.
+025700 6050-EXIT.
+025800     EXIT.
+025900
+026000*----------------------------------------------------------*
+026100* 6100-FIND-MEMBER - CHECK THE CURRENT FEEADJIN RECORD      *
+026200* AGAINST THE REQUESTED ID; READ ON IF IT IS NOT A MATCH.   *
+026300*----------------------------------------------------------*
+026400 6100-FIND-MEMBER.
+026500     IF MEMBER-ID = WS-SEARCH-ID
+026600         MOVE 'Y' TO WS-FOUND-SW
+026700     ELSE
+026800         PERFORM 3000-READ-MEMBER THRU 3000-EXIT
+026900     END-IF.
+027000 6100-EXIT.
+027100     EXIT.
