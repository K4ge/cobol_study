@@ -1,22 +1,344 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Loveyou.
-       AUTHOR. kage
-       DATE-WRITTEN. 2023-06-24
-
-       ENVIRONMENT DIVISION. 
-
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 MyName PIC A(3) VALUE 'XYZ'.
-       01 Amount PIC $9999V99 VALUE 180.
-       01 Age PIC S9(3) VALUE 100.
-       01 MyID PIC X(20) VALUE 'A123456789'.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Yes I Still Love you!".
-           DISPLAY MyName.
-           DISPLAY Amount.
-           DISPLAY Age.
-           DISPLAY MyID.
-
-           
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. Loveyou.
+000300 AUTHOR. KAGE.
+000400 INSTALLATION. WELLNESS-KIOSK.
+000500 DATE-WRITTEN. 2023-06-24.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY.
+000900*   2023-06-24  KAGE   ORIGINAL HARDCODED XYZ ID CARD.
+001000*   2026-08-09  KAGE   PROMPT FOR A MEMBER ID AND LOOK IT UP
+001100*                      AGAINST A REAL MEMBER MASTER FILE
+001200*                      INSTEAD OF PRINTING THE SAME FAKE
+001300*                      RECORD EVERY RUN.
+001310*   2026-08-09  KAGE   WIDENED MyName FROM PIC A(3) TO X(20)
+001320*                      TO MATCH THE MASTER FILE NAME FIELD -
+001330*                      3 CHARACTERS WAS ONLY EVER ENOUGH FOR
+001340*                      THE PLACEHOLDER 'XYZ'.
+001350*   2026-08-09  KAGE   SWITCHED THE MASTER FILE RECORD TO THE
+001360*                      SHARED MEMBER COPYBOOK (COPY MEMBER)
+001370*                      INSTEAD OF ITS OWN MM- FIELDS.
+001380*   2026-08-09  KAGE   ADDED A BATCH "PROFILE REFRESH" MODE
+001390*                      (SAME "BATCH" RUN PARAMETER CONVENTION
+001395*                      AS BMICALC) THAT WALKS THE WHOLE MASTER
+001398*                      FILE INSTEAD OF PROMPTING FOR ONE ID, SO
+001399*                      IT CAN RUN UNATTENDED OVERNIGHT.
+001401*   2026-08-09  KAGE   BATCH PASS NOW ALSO LOGS EACH MEMBER ID
+001402*                      IT SUCCESSFULLY PROCESSED TO LVYLOG, SO
+001403*                      THE NIGHTLY RECONCILIATION STEP HAS A
+001404*                      "PROFILE LOOKUPS SUCCEEDED" COUNT TO
+001405*                      COMPARE AGAINST CHECK-IN AND BMI COUNTS.
+001407*   2026-08-09  KAGE   VALIDATE MEMBER-BALANCE BEFORE MOVING IT
+001408*                      TO Amount - A NEGATIVE BALANCE OR ONE
+001409*                      TOO LARGE FOR THE $9999V99 PICTURE IS
+001410*                      NOW FLAGGED AND ZEROED INSTEAD OF BEING
+001411*                      SILENTLY TRUNCATED ONTO THE ID CARD.
+001413*   2026-08-09  KAGE   RANGE-CHECK MEMBER-AGE (0-120) BEFORE
+001414*                      MOVING IT TO Age - OUT-OF-RANGE VALUES
+001415*                      ARE NOW FLAGGED AND ZEROED INSTEAD OF
+001416*                      PRINTED AS-IS.
+001418*   2026-08-09  KAGE   VALIDATE THE ENTERED SEARCH ID AGAINST
+001419*                      OUR REAL ID SCHEME (ONE LETTER PLUS 9
+001420*                      DIGITS) AND RE-PROMPT ON A BAD FORMAT
+001421*                      INSTEAD OF RUNNING A LOOKUP WITH GARBAGE.
+001423*   2026-08-09  KAGE   BATCH RUN ALSO EMITS A CSV EXTRACT
+001424*                      (LVYCSV) OF MEMBER ID/NAME/AGE/BALANCE
+001425*                      FOR THE WELLNESS PORTAL'S IMPORT JOB.
+001427*   2026-08-09  KAGE   CSV BALANCE NOW STRINGS FROM A PIC
+001428*                      $9999.99 EDITED FIELD INSTEAD OF Amount
+001429*                      ITSELF - Amount'S V IS A NON-EDITING
+001430*                      IMPLIED DECIMAL POINT, SO THE CSV ROW
+001431*                      WAS COMING OUT "$234500" WITH NO DECIMAL
+001432*                      POINT AT ALL, THE SAME WAY BMICALCULATOR
+001433*                      EDITS ITS BMI BEFORE STRINGING IT.
+001434*   2026-08-09  KAGE   GOBACK INSTEAD OF STOP RUN SO THE KIOSK
+001435*                      MENU DRIVER GETS CONTROL BACK.
+001437*   2026-08-09  KAGE   CHECK FILE STATUS AFTER THE LVYLOG AND
+001438*                      LVYCSV WRITES AND DISPLAY A WARNING ON
+001439*                      FAILURE, SAME AS EVERY OTHER WRITE IN
+001440*                      THE KIOSK SUITE - RECONCILE.CBL TRUSTS
+001441*                      LVYLOG'S RECORD COUNT, SO A SILENT WRITE
+001442*                      FAILURE HERE WOULD HAVE CORRUPTED THE
+001443*                      NIGHTLY RECONCILIATION WITH NO DIAGNOSTIC.
+001444*   2026-08-09  KAGE   5000-RUN-BATCH'S LVYLOG/LVYCSV OPEN-
+001445*                      FAILURE BRANCH NOW REPORTS WHICHEVER OF
+001446*                      THE TWO ACTUALLY FAILED (IT ALWAYS SAID
+001447*                      "LVYLOG OPEN FAILED" EVEN WHEN LVYLOG WAS
+001448*                      FINE AND LVYCSV WAS THE ONE THAT FAILED)
+001449*                      AND CLOSES WHICHEVER ONE DID OPEN OK
+001450*                      INSTEAD OF LEAVING IT OPEN ACROSS THE
+001451*                      NEXT CALL TO LOVEYOU FROM KIOSKDRV.
+001452*   2026-08-09  KAGE   WS-AGE-EDIT CHANGED FROM PIC -999 TO
+001453*                      PIC Z99 - THE SIGNED, ZERO-FILLED EDIT
+001454*                      PICTURE WAS PRINTING A VALIDATED,
+001455*                      NON-NEGATIVE AGE LIKE 25 AS " 025" IN
+001456*                      LVYCSV INSTEAD OF A CLEAN INTEGER.
+001436*----------------------------------------------------------*
+001500
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT MEMBER-MASTER-FILE ASSIGN TO "MEMMAST"
+002000         ORGANIZATION IS LINE SEQUENTIAL
+002100         FILE STATUS IS WS-MASTER-STATUS.
+002150
+002160     SELECT LOVEYOU-LOG-FILE ASSIGN TO "LVYLOG"
+002170         ORGANIZATION IS LINE SEQUENTIAL
+002180         FILE STATUS IS WS-LOG-STATUS.
+002190
+002192     SELECT LOVEYOU-CSV-FILE ASSIGN TO "LVYCSV"
+002194         ORGANIZATION IS LINE SEQUENTIAL
+002196         FILE STATUS IS WS-CSV-STATUS.
+002200
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  MEMBER-MASTER-FILE.
+002600 01  MEMBER-MASTER-RECORD.
+002650     COPY MEMBER.
+002900
+002950 FD  LOVEYOU-LOG-FILE.
+002960 01  LOVEYOU-LOG-RECORD.
+002970     05 LL-MEMBER-ID          PIC X(20).
+002980
+002990 FD  LOVEYOU-CSV-FILE.
+002995 01  LOVEYOU-CSV-RECORD       PIC X(80).
+003400
+003500 WORKING-STORAGE SECTION.
+003600 01  MyName PIC X(20).
+003700 01  Amount PIC $9999V99.
+003800 01  Age PIC S9(3).
+003900 01  MyID PIC X(20).
+004000
+004100 01  WS-SEARCH-ID            PIC X(20).
+004110 01  WS-SEARCH-ID-PARTS REDEFINES WS-SEARCH-ID.
+004120     05 WS-ID-PREFIX         PIC X(01).
+004130     05 WS-ID-SUFFIX         PIC 9(09).
+004140     05 WS-ID-FILLER         PIC X(10).
+004150 01  WS-PARM                 PIC X(08).
+004200
+004300 01  WS-SWITCHES.
+004400     05 WS-MASTER-STATUS     PIC X(02).
+004500         88 WS-MASTER-OK     VALUE '00'.
+004600         88 WS-MASTER-EOF    VALUE '10'.
+004650     05 WS-LOG-STATUS        PIC X(02).
+004660         88 WS-LOG-OK        VALUE '00'.
+004700     05 WS-FOUND-SW          PIC X(01) VALUE 'N'.
+004800         88 MEMBER-FOUND     VALUE 'Y'.
+004810     05 WS-BALANCE-SW        PIC X(01) VALUE 'Y'.
+004820         88 BALANCE-VALID    VALUE 'Y'.
+004830     05 WS-AGE-SW            PIC X(01) VALUE 'Y'.
+004840         88 AGE-VALID        VALUE 'Y'.
+004850     05 WS-CSV-STATUS        PIC X(02).
+004860         88 WS-CSV-OK        VALUE '00'.
+004900
+004910 01  WS-CSV-LINE              PIC X(80).
+004920 01  WS-AGE-EDIT              PIC Z99.
+004930 01  WS-AMOUNT-EDIT           PIC $9999.99.
+005000 PROCEDURE DIVISION.
+005100 0000-MAINLINE.
+005110     ACCEPT WS-PARM FROM COMMAND-LINE.
+005120     IF WS-PARM = "BATCH"
+005130         PERFORM 5000-RUN-BATCH THRU 5000-EXIT
+005140     ELSE
+005150         PERFORM 6000-RUN-INTERACTIVE THRU 6000-EXIT
+005160     END-IF.
+005170     GOBACK.
+005180
+005190*----------------------------------------------------------*
+005191* 6000-RUN-INTERACTIVE - PROMPT FOR ONE MEMBER ID AND       *
+005192* DISPLAY ITS ID CARD.                                      *
+005193*----------------------------------------------------------*
+005200 6000-RUN-INTERACTIVE.
+005210     PERFORM 6050-GET-SEARCH-ID THRU 6050-EXIT.
+005230     PERFORM 1000-LOOKUP-MEMBER THRU 1000-EXIT.
+005240     IF MEMBER-FOUND
+005250         DISPLAY "Yes I Still Love you!"
+005260         DISPLAY MyName
+005270         DISPLAY Amount
+005280         DISPLAY Age
+005290         DISPLAY MyID
+005300     ELSE
+005310         DISPLAY "NO MEMBER FOUND FOR ID " WS-SEARCH-ID
+005320     END-IF.
+006000 6000-EXIT.
+006010     EXIT.
+006020
+006030*----------------------------------------------------------*
+006040* 6050-GET-SEARCH-ID - PROMPT FOR A MEMBER ID AND RE-PROMPT   *
+006050* UNTIL IT MATCHES OUR REAL ID SCHEME - ONE LETTER FOLLOWED   *
+006060* BY 9 DIGITS (EXAMPLE A123456789) - INSTEAD OF RUNNING A     *
+006070* LOOKUP WITH WHATEVER GARBAGE WAS TYPED IN.                  *
+006080*----------------------------------------------------------*
+006090 6050-GET-SEARCH-ID.
+006100     DISPLAY "Enter member ID: " WITH NO ADVANCING.
+006110     ACCEPT WS-SEARCH-ID.
+006120     IF WS-ID-PREFIX NOT ALPHABETIC
+006130         OR WS-ID-SUFFIX NOT NUMERIC
+006140         OR WS-ID-FILLER NOT = SPACES
+006150         DISPLAY "INVALID MEMBER ID - ENTER A LETTER FOLLOWED BY"
+006160         DISPLAY "9 DIGITS, EXAMPLE A123456789"
+006170         GO TO 6050-GET-SEARCH-ID
+006180     END-IF.
+006190 6050-EXIT.
+006200     EXIT.
+006500
+006600*----------------------------------------------------------*
+006700* 1000-LOOKUP-MEMBER - SCAN THE MEMBER MASTER FILE FOR THE  *
+006800* REQUESTED ID AND, IF FOUND, MOVE ITS NAME/AMOUNT/AGE/ID   *
+006900* INTO WORKING STORAGE FOR THE ID CARD DISPLAY.             *
+007000*----------------------------------------------------------*
+007100 1000-LOOKUP-MEMBER.
+007200     MOVE 'N' TO WS-FOUND-SW.
+007300     OPEN INPUT MEMBER-MASTER-FILE.
+007400     IF NOT WS-MASTER-OK
+007500         DISPLAY "MEMMAST OPEN FAILED"
+007600         GO TO 1000-EXIT
+007700     END-IF.
+007800     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+007900     PERFORM 1200-CHECK-MASTER THRU 1200-EXIT
+008000         UNTIL WS-MASTER-EOF OR MEMBER-FOUND.
+008100     CLOSE MEMBER-MASTER-FILE.
+008200 1000-EXIT.
+008300     EXIT.
+008400
+008500 1100-READ-MASTER.
+008600     READ MEMBER-MASTER-FILE.
+008700 1100-EXIT.
+008800     EXIT.
+008900
+009000 1200-CHECK-MASTER.
+009100     IF MEMBER-ID = WS-SEARCH-ID
+009200         MOVE 'Y'           TO WS-FOUND-SW
+009300         MOVE MEMBER-NAME   TO MyName
+009400         PERFORM 1300-VALIDATE-BALANCE THRU 1300-EXIT
+009500         PERFORM 1400-VALIDATE-AGE THRU 1400-EXIT
+009600         MOVE MEMBER-ID     TO MyID
+009700     ELSE
+009800         PERFORM 1100-READ-MASTER THRU 1100-EXIT
+009900     END-IF.
+010000 1200-EXIT.
+010100     EXIT.
+010120
+010130*----------------------------------------------------------*
+010140* 1300-VALIDATE-BALANCE - REJECT A NEGATIVE MEMBER-BALANCE OR *
+010150* ONE TOO LARGE FOR THE $9999V99 Amount PICTURE AND FLAG IT   *
+010160* RATHER THAN LETTING IT SILENTLY TRUNCATE ONTO THE ID CARD.  *
+010170*----------------------------------------------------------*
+010180 1300-VALIDATE-BALANCE.
+010190     EVALUATE TRUE
+010200         WHEN MEMBER-BALANCE < 0
+010210             MOVE 'N' TO WS-BALANCE-SW
+010220             DISPLAY "WARNING - NEGATIVE BALANCE FLAGGED FOR "
+010230                 MEMBER-ID
+010240             MOVE 0 TO Amount
+010250         WHEN MEMBER-BALANCE > 9999.99
+010260             MOVE 'N' TO WS-BALANCE-SW
+010270             DISPLAY "WARNING - BALANCE OVERFLOW FLAGGED FOR "
+010280                 MEMBER-ID
+010290             MOVE 0 TO Amount
+010300         WHEN OTHER
+010310             MOVE 'Y' TO WS-BALANCE-SW
+010320             MOVE MEMBER-BALANCE TO Amount
+010330     END-EVALUATE.
+010340 1300-EXIT.
+010350     EXIT.
+010360
+010361*----------------------------------------------------------*
+010362* 1400-VALIDATE-AGE - REJECT A MEMBER-AGE OUTSIDE 0-120 AND    *
+010363* FLAG IT RATHER THAN PRINTING WHATEVER THE RECORD CONTAINS.   *
+010364*----------------------------------------------------------*
+010365 1400-VALIDATE-AGE.
+010366     EVALUATE TRUE
+010367         WHEN MEMBER-AGE < 0 OR MEMBER-AGE > 120
+010368             MOVE 'N' TO WS-AGE-SW
+010369             DISPLAY "WARNING - AGE OUT OF RANGE FLAGGED FOR "
+010370                 MEMBER-ID
+010371             MOVE 0 TO Age
+010372         WHEN OTHER
+010373             MOVE 'Y' TO WS-AGE-SW
+010374             MOVE MEMBER-AGE TO Age
+010375     END-EVALUATE.
+010376 1400-EXIT.
+010377     EXIT.
+010378
+010379*----------------------------------------------------------*
+010380* 5000-RUN-BATCH - "PROFILE REFRESH" PASS.  WALKS THE WHOLE *
+010500* MEMBER MASTER FILE TOP TO BOTTOM AND PRINTS EVERY ID CARD *
+010600* IN SEQUENCE SO THE JOB CAN RUN UNATTENDED OVERNIGHT.       *
+010700*----------------------------------------------------------*
+010800 5000-RUN-BATCH.
+010900     OPEN INPUT MEMBER-MASTER-FILE.
+011000     IF NOT WS-MASTER-OK
+011100         DISPLAY "MEMMAST OPEN FAILED"
+011200         GO TO 5000-EXIT
+011300     END-IF.
+011320     OPEN OUTPUT LOVEYOU-LOG-FILE.
+011330     OPEN OUTPUT LOVEYOU-CSV-FILE.
+011340     IF NOT WS-LOG-OK OR NOT WS-CSV-OK
+011350         IF NOT WS-LOG-OK
+011352             DISPLAY "LVYLOG OPEN FAILED, STATUS = " WS-LOG-STATUS
+011354         END-IF
+011356         IF NOT WS-CSV-OK
+011358             DISPLAY "LVYCSV OPEN FAILED, STATUS = " WS-CSV-STATUS
+011359         END-IF
+011360         IF WS-LOG-OK
+011370             CLOSE LOVEYOU-LOG-FILE
+011375         END-IF
+011376         IF WS-CSV-OK
+011377             CLOSE LOVEYOU-CSV-FILE
+011378         END-IF
+011380         CLOSE MEMBER-MASTER-FILE
+011390         GO TO 5000-EXIT
+011395     END-IF.
+011400     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+011500     PERFORM 5100-SHOW-PROFILE THRU 5100-EXIT
+011600         UNTIL WS-MASTER-EOF.
+011650     CLOSE LOVEYOU-LOG-FILE.
+011660     CLOSE LOVEYOU-CSV-FILE.
+011700     CLOSE MEMBER-MASTER-FILE.
+011800 5000-EXIT.
+011900     EXIT.
+012000
+012100 5100-SHOW-PROFILE.
+012200     MOVE MEMBER-NAME    TO MyName.
+012250     PERFORM 1300-VALIDATE-BALANCE THRU 1300-EXIT.
+012260     PERFORM 1400-VALIDATE-AGE THRU 1400-EXIT.
+012500     MOVE MEMBER-ID      TO MyID.
+012600     DISPLAY "Yes I Still Love you!"
+012700     DISPLAY MyName
+012800     DISPLAY Amount
+012900     DISPLAY Age
+013000     DISPLAY MyID.
+013050     MOVE MEMBER-ID TO LL-MEMBER-ID.
+013060     WRITE LOVEYOU-LOG-RECORD.
+013065     IF NOT WS-LOG-OK
+013066         DISPLAY "LVYLOG WRITE FAILED, STATUS = " WS-LOG-STATUS
+013067     END-IF.
+013070     PERFORM 5150-WRITE-CSV THRU 5150-EXIT.
+013100     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+013200 5100-EXIT.
+013300     EXIT.
+013310
+013320*----------------------------------------------------------*
+013330* 5150-WRITE-CSV - EMIT MEMBER ID/NAME/AGE/BALANCE AS ONE    *
+013340* CSV ROW FOR THE WELLNESS PORTAL'S IMPORT JOB.              *
+013350*----------------------------------------------------------*
+013360 5150-WRITE-CSV.
+013370     MOVE Age TO WS-AGE-EDIT.
+013375     MOVE Amount TO WS-AMOUNT-EDIT.
+013380     MOVE SPACES TO WS-CSV-LINE.
+013390     STRING MEMBER-ID      DELIMITED BY SPACE
+013400            ","            DELIMITED BY SIZE
+013410            MyName         DELIMITED BY SPACE
+013420            ","            DELIMITED BY SIZE
+013430            WS-AGE-EDIT    DELIMITED BY SIZE
+013440            ","            DELIMITED BY SIZE
+013450            WS-AMOUNT-EDIT DELIMITED BY SIZE
+013460         INTO WS-CSV-LINE.
+013470     MOVE WS-CSV-LINE TO LOVEYOU-CSV-RECORD.
+013480     WRITE LOVEYOU-CSV-RECORD.
+013485     IF NOT WS-CSV-OK
+013486         DISPLAY "LVYCSV WRITE FAILED, STATUS = " WS-CSV-STATUS
+013487     END-IF.
+013490 5150-EXIT.
+013500     EXIT.
