@@ -0,0 +1,72 @@
+000100//WELLNITE JOB (ACCTNO),'NIGHTLY KIOSK RUN',CLASS=A,MSGCLASS=X,
+000200//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+000300//*-----------------------------------------------------------*
+000400//* NIGHTRUN - NIGHTLY BATCH STREAM FOR THE WELLNESS KIOSK.    *
+000500//*                                                           *
+000600//* RUNS CHECK-IN INTAKE, BMI BATCH SCORING, MEMBER PROFILE     *
+000700//* REFRESH AND AN END-OF-RUN RECONCILIATION IN SEQUENCE       *
+000800//* AGAINST THE DAY'S MEMBER ROSTER SO NOBODY HAS TO KICK OFF  *
+000900//* FOUR PROGRAMS BY HAND EACH MORNING.  BMICALCULATOR AND     *
+000950//* LOVEYOU BOTH RUN WITH PARM='BATCH' SO NEITHER ONE WAITS    *
+000960//* ON AN OPERATOR.                                           *
+001000//*                                                           *
+001100//* MODIFICATION HISTORY.                                     *
+001200//*   2026-08-09  KAGE   NEW.                                 *
+001250//*   2026-08-09  KAGE   ADDED STEP040 - END-OF-RUN            *
+001260//*                      RECONCILIATION OF CHECK-IN, BMI AND   *
+001270//*                      PROFILE-LOOKUP COUNTS.                *
+001280//*   2026-08-09  KAGE   ADDED THE BMICKPT DD SO STEP020 CAN    *
+001290//*                      RESTART AFTER A PARTIAL ROSTER RUN     *
+001295//*                      INSTEAD OF REPROCESSING FROM THE TOP.  *
+001296//*   2026-08-09  KAGE   CORRECTED CHKTRANS (LRECL=41 TO 43)    *
+001297//*                      AND BMIRPT (LRECL=33 TO 38) - BOTH     *
+001298//*                      WERE SHORT OF THE REAL RECORD LENGTH.  *
+001299//*   2026-08-09  KAGE   BMIRPT AND BMICSV NOW DISP=MOD, SAME   *
+001299//*                      AS BMIHIST/BMICKPT SO BMICALCULATOR    *
+001299//*                      CAN RESTART THEM INSTEAD OF REQUIRING  *
+001299//*                      A BRAND-NEW DATA SET EVERY TIME.       *
+001301//*   2026-08-09  KAGE   CORRECTED BMIHIST (LRECL=30 TO 34) -    *
+001302//*                      IT WAS MISSED IN THE EARLIER CHKTRANS/  *
+001303//*                      BMIRPT LRECL CORRECTION.  ALSO SWITCHED *
+001304//*                      LVYLOG AND LVYCSV TO DISP=MOD, SAME AS  *
+001305//*                      EVERY OTHER OUTPUT DD IN THIS STREAM, SO*
+001306//*                      A SECOND NIGHTLY RUN DOES NOT ABEND ON  *
+001307//*                      "DATA SET ALREADY EXISTS" AT STEP030.   *
+001300//*-----------------------------------------------------------*
+001400//*
+001500//STEP010  EXEC PGM=INANDOUT
+001600//CHKTRANS DD   DSN=WELLNESS.KIOSK.CHKTRANS,DISP=(MOD,KEEP),
+001700//             DCB=(RECFM=FB,LRECL=43)
+001800//SYSOUT   DD   SYSOUT=*
+001900//*
+002000//STEP020  EXEC PGM=BMICALCULATOR,PARM='BATCH'
+002100//BMIROST  DD   DSN=WELLNESS.KIOSK.ROSTER.HEIGHTWT,DISP=SHR
+002200//BMIRPT   DD   DSN=WELLNESS.KIOSK.BMI.REPORT,
+002300//             DISP=(MOD,CATLG,DELETE),
+002400//             DCB=(RECFM=FB,LRECL=38)
+002450//BMIHIST  DD   DSN=WELLNESS.KIOSK.BMI.HISTORY,DISP=(MOD,KEEP),
+002460//             DCB=(RECFM=FB,LRECL=34)
+002470//BMICSV   DD   DSN=WELLNESS.KIOSK.BMI.CSV,
+002480//             DISP=(MOD,CATLG,DELETE),
+002490//             DCB=(RECFM=FB,LRECL=80)
+002492//BMICKPT  DD   DSN=WELLNESS.KIOSK.BMI.CKPT,
+002494//             DISP=(MOD,CATLG,DELETE),
+002496//             DCB=(RECFM=FB,LRECL=20)
+002500//SYSOUT   DD   SYSOUT=*
+002600//*
+002700//STEP030  EXEC PGM=LOVEYOU,PARM='BATCH',COND=(4,LT,STEP020)
+002800//MEMMAST  DD   DSN=WELLNESS.KIOSK.MEMBER.MASTER,DISP=SHR
+002850//LVYLOG   DD   DSN=WELLNESS.KIOSK.LOVEYOU.LOG,
+002860//             DISP=(MOD,CATLG,DELETE),
+002870//             DCB=(RECFM=FB,LRECL=20)
+002880//LVYCSV   DD   DSN=WELLNESS.KIOSK.LOVEYOU.CSV,
+002890//             DISP=(MOD,CATLG,DELETE),
+002895//             DCB=(RECFM=FB,LRECL=80)
+002900//SYSOUT   DD   SYSOUT=*
+002950//*
+002960//STEP040  EXEC PGM=RECONCILE,COND=(4,LT,STEP030)
+002970//CHKTRANS DD   DSN=WELLNESS.KIOSK.CHKTRANS,DISP=SHR
+002980//BMIRPT   DD   DSN=WELLNESS.KIOSK.BMI.REPORT,DISP=SHR
+002990//LVYLOG   DD   DSN=WELLNESS.KIOSK.LOVEYOU.LOG,DISP=SHR
+002995//SYSOUT   DD   SYSOUT=*
+003000//*
