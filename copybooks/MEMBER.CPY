@@ -0,0 +1,27 @@
+000100*----------------------------------------------------------*
+000200* MEMBER.CPY                                                *
+000300* COMMON MEMBER RECORD LAYOUT SHARED BY THE WELLNESS KIOSK  *
+000400* PROGRAMS (INANDOUT, BMICALC, LOVEYOU, FEEADJ) SO A        *
+000500* MEMBER'S ID/NAME/AGE/HEIGHT/WEIGHT/BALANCE MEANS THE SAME *
+000600* FIELD, IN THE SAME PICTURE CLAUSE, EVERYWHERE IT IS USED. *
+000700*                                                           *
+000800* THE HOST PROGRAM SUPPLIES ITS OWN 01-LEVEL RECORD NAME    *
+000900* AND COPIES THIS IN UNDER IT, E.G.                        *
+001000*                                                           *
+001100*     01  MEMBER-MASTER-RECORD.                             *
+001200*         COPY MEMBER.                                      *
+001300*                                                           *
+001400* MODIFICATION HISTORY.                                     *
+001500*   2026-08-09  KAGE   NEW.                                 *
+001600*----------------------------------------------------------*
+001700     05  MEMBER-ID           PIC X(20).
+001800     05  FILLER              PIC X(01).
+001900     05  MEMBER-NAME         PIC X(20).
+002000     05  FILLER              PIC X(01).
+002100     05  MEMBER-AGE          PIC S9(03).
+002200     05  FILLER              PIC X(01).
+002300     05  MEMBER-HEIGHT       PIC 9(03)V9.
+002400     05  FILLER              PIC X(01).
+002500     05  MEMBER-WEIGHT       PIC 9(03)V9.
+002600     05  FILLER              PIC X(01).
+002700     05  MEMBER-BALANCE      PIC S9(04)V99.
